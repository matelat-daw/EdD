@@ -0,0 +1,100 @@
+//DL100J   JOB (ACCTG),'DAILY TRANS PROCESSING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,TIME=1440
+//*--------------------------------------------------------------*
+//*  JOB:        DL100J                                          *
+//*  AUTHOR:     J. MATELAT                                      *
+//*  DATE:       08/09/2026                                      *
+//*                                                               *
+//*  PURPOSE.  RUNS HELLO-WORLD (DL100) AS PART OF THE REGULAR    *
+//*  OVERNIGHT BATCH SCHEDULE.  THE RUN WINDOW IS 22:00-23:59     *
+//*  LOCAL - THIS JOB MUST BE SUBMITTED BY THE SCHEDULER NO       *
+//*  LATER THAN 22:00 SO THE 23:59 CUTOFF FOR DOWNSTREAM PICKUP   *
+//*  IS MET.  DL100STEP IS THE ONLY STEP THAT DOES REAL WORK -    *
+//*  THE OTHER STEPS ALLOCATE ITS FILES AND CHECK ITS CONDITION   *
+//*  CODE.                                                        *
+//*                                                               *
+//*  MODIFICATION HISTORY.                                       *
+//*  DATE       INIT DESCRIPTION                                 *
+//*  08/09/2026 JM   ORIGINAL JOB - REPLACES THE MANUAL COMPILE   *
+//*                  AND RUN COMMANDS USED DURING DEVELOPMENT.    *
+//*  08/09/2026 JM   FIXED XMITSTP'S COND TO ALSO BYPASS ON RC 4  *
+//*                  (CONTROL TOTAL DISCREPANCY), NOT JUST RC>4.  *
+//*                  CHANGED REPTOUT/XTRCTOUT TO DISP=OLD SO A    *
+//*                  DAILY RERUN AND A RESTART BOTH ALLOCATE      *
+//*                  CORRECTLY, MATCHING CHKPTF'S PATTERN.        *
+//*--------------------------------------------------------------*
+//*
+//DL100STP EXEC PGM=HELLO-WORLD,PARM='PROD'
+//STEPLIB  DD   DSN=EDD.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=EDD.DAILY.TRANSIN,DISP=SHR
+//*--------------------------------------------------------------*
+//*  REPTOUT AND XTRCTOUT MUST BE ALLOCATED AS OLD, NOT NEW, FOR  *
+//*  THE SAME REASON AS CHKPTF BELOW - THIS JOB RUNS DAILY, SO    *
+//*  NEW WOULD FAIL THE SECOND TIME IT RUNS AGAINST A DATA SET    *
+//*  CATLG LEFT BEHIND BY THE FIRST, AND A RESTART'S TRUNCATE/    *
+//*  REBUILD PARAGRAPHS (1160-TRUNCATE-REPORT-OUT AND 1170-       *
+//*  TRUNCATE-EXTRACT-OUT IN DL100) OPEN THESE DD'S INPUT TO       *
+//*  RECOVER THE PRIOR RUN'S PARTIAL OUTPUT, WHICH ALSO REQUIRES  *
+//*  THE DATA SET TO ALREADY EXIST.  BOTH ARE PROVISIONED ONCE,   *
+//*  OUTSIDE THIS JOB, BEFORE THE FIRST RUN.                      *
+//*--------------------------------------------------------------*
+//REPTOUT  DD   DSN=EDD.DAILY.REPORT,
+//             DISP=(OLD,CATLG,KEEP),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//XTRCTOUT DD   DSN=EDD.DAILY.EXTRACT,
+//             DISP=(OLD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  CHKPTF MUST BE ALLOCATED AS OLD, NOT NEW OR MOD.  DL100 OPENS*
+//*  THIS DD OUTPUT TO REWRITE IT FROM SCRATCH ON EVERY CHECKPOINT*
+//*  A CHECKPOINT, AND MOD WOULD LEAVE THE DATA SET POSITIONED AT *
+//*  ITS PRIOR END ON OPEN OUTPUT INSTEAD OF TRUNCATING IT, SO A  *
+//*  RESTART COULD READ A STALE CHECKPOINT RECORD.  THE DATA SET  *
+//*  IS PROVISIONED ONCE, OUTSIDE THIS JOB, BEFORE THE FIRST RUN. *
+//*  KEEP (NOT DELETE) ON ABNORMAL TERMINATION SO A CHECKPOINT    *
+//*  WRITTEN BEFORE A REAL ABEND SURVIVES FOR THE NEXT RESTART.   *
+//*--------------------------------------------------------------*
+//CHKPTF   DD   DSN=EDD.DAILY.CHECKPOINT,
+//             DISP=(OLD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  WORKRPT AND WORKXTR ARE SCRATCH DATA SETS DL100 USES ONLY ON *
+//*  A RESTART, TO REBUILD REPTOUT/XTRCTOUT WITHOUT DUPLICATING   *
+//*  RECORDS WRITTEN PAST THE LAST CHECKPOINT.  THEY ARE ALWAYS   *
+//*  NEW/DELETE SINCE NEITHER NEEDS TO SURVIVE PAST THIS STEP.    *
+//*--------------------------------------------------------------*
+//WORKRPT  DD   DSN=&&WORKRPT,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//WORKXTR  DD   DSN=&&WORKXTR,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  IF THE PROCESSING STEP ABENDED (RC 16, SEE 9999-ABEND-       *
+//*  PARAGRAPH IN HELLO-WORLD) OR REPORTED A CONTROL TOTAL        *
+//*  DISCREPANCY (RC 4, SEE 3000-RECONCILE-TOTALS), SKIP THE      *
+//*  EXTRACT DISTRIBUTION STEP - THERE IS NOTHING GOOD TO SEND    *
+//*  DOWNSTREAM.  COND=(3,LT,DL100STP) BYPASSES THIS STEP WHEN    *
+//*  DL100STP'S RETURN CODE IS GREATER THAN OR EQUAL TO 4.        *
+//*--------------------------------------------------------------*
+//XMITSTP  EXEC PGM=IEBGENER,COND=(3,LT,DL100STP)
+//SYSUT1   DD   DSN=EDD.DAILY.EXTRACT,DISP=SHR
+//SYSUT2   DD   DSN=EDD.INTERFACE.INBOUND(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=EDD.DAILY.EXTRACT
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  ALWAYS RUN - PRINT THE REPORT REGARDLESS OF CONDITION CODE   *
+//*  SO OPERATIONS HAS SOMETHING TO REVIEW EVEN ON A BAD RUN.     *
+//*--------------------------------------------------------------*
+//PRTSTP   EXEC PGM=IEBGENER,COND=EVEN
+//SYSUT1   DD   DSN=EDD.DAILY.REPORT,DISP=SHR
+//SYSUT2   DD   SYSOUT=(*,,DL100RPT)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
