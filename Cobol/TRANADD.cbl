@@ -0,0 +1,50 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.   TRANADD                                      *
+000040*    AUTHOR.       J. MATELAT                                   *
+000050*    INSTALLATION. EDD BATCH SYSTEMS                            *
+000060*    DATE-WRITTEN. 07/20/2026                                   *
+000070*    DATE-COMPILED.                                             *
+000080*                                                                *
+000090*    PURPOSE.  CALLED BY HELLO-WORLD FOR EVERY TRANS-IN DETAIL   *
+000100*    RECORD WHOSE TRANSACTION TYPE CODE IS 'A' (ADD).  A NEW     *
+000110*    CUSTOMER/ACCOUNT IS BEING ESTABLISHED, SO A BLANK STATUS    *
+000120*    CODE DEFAULTS TO ACTIVE.  RETURNS 0 IF THE RECORD IS        *
+000130*    ACCEPTABLE, 16 IF THE ACCOUNT NUMBER IS NOT PRESENT.        *
+000140*                                                                *
+000150*    MODIFICATION HISTORY.                                      *
+000160*    DATE       INIT DESCRIPTION                                *
+000170*    07/20/2026 JM   ORIGINAL PROGRAM.                          *
+000180*                                                                *
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. TRANADD.
+000220 AUTHOR. J. MATELAT.
+000230 INSTALLATION. EDD BATCH SYSTEMS.
+000240 DATE-WRITTEN. 07/20/2026.
+000250 DATE-COMPILED.
+000260*
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290*
+000300 LINKAGE SECTION.
+000310 01  LS-CUSTOMER-RECORD.
+000320     COPY CUSTOMER-RECORD.
+000330*
+000340 01  LS-RETURN-CODE                  PIC S9(04) COMP.
+000350*
+000360 PROCEDURE DIVISION USING LS-CUSTOMER-RECORD LS-RETURN-CODE.
+000370*
+000380******************************************************************
+000390*    0000-MAINLINE - VALIDATE AND DEFAULT AN ADD TRANSACTION.    *
+000400******************************************************************
+000410 0000-MAINLINE.
+000420     MOVE 0 TO LS-RETURN-CODE.
+000430     IF CR-ACCOUNT-NUMBER = ZERO
+000440         MOVE 16 TO LS-RETURN-CODE
+000450     ELSE
+000460         IF CR-STATUS-CODE = SPACE
+000470             MOVE 'A' TO CR-STATUS-CODE
+000480         END-IF
+000490     END-IF.
+000500     GOBACK.
