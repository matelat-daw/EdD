@@ -0,0 +1,53 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.   TRANDEL                                      *
+000040*    AUTHOR.       J. MATELAT                                   *
+000050*    INSTALLATION. EDD BATCH SYSTEMS                            *
+000060*    DATE-WRITTEN. 07/20/2026                                   *
+000070*    DATE-COMPILED.                                             *
+000080*                                                                *
+000090*    PURPOSE.  CALLED BY HELLO-WORLD FOR EVERY TRANS-IN DETAIL   *
+000100*    RECORD WHOSE TRANSACTION TYPE CODE IS 'D' (DELETE).  THE    *
+000110*    CUSTOMER/ACCOUNT IS BEING CLOSED, NOT PHYSICALLY REMOVED,   *
+000120*    SO THE STATUS CODE IS SET TO CLOSED.  RETURNS 0 IF THE      *
+000130*    RECORD IS ACCEPTABLE, 16 IF THE ACCOUNT NUMBER IS NOT       *
+000140*    PRESENT OR THE ACCOUNT IS ALREADY CLOSED.                   *
+000150*                                                                *
+000160*    MODIFICATION HISTORY.                                      *
+000170*    DATE       INIT DESCRIPTION                                *
+000180*    07/20/2026 JM   ORIGINAL PROGRAM.                          *
+000190*                                                                *
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. TRANDEL.
+000230 AUTHOR. J. MATELAT.
+000240 INSTALLATION. EDD BATCH SYSTEMS.
+000250 DATE-WRITTEN. 07/20/2026.
+000260 DATE-COMPILED.
+000270*
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300*
+000310 LINKAGE SECTION.
+000320 01  LS-CUSTOMER-RECORD.
+000330     COPY CUSTOMER-RECORD.
+000340*
+000350 01  LS-RETURN-CODE                  PIC S9(04) COMP.
+000360*
+000370 PROCEDURE DIVISION USING LS-CUSTOMER-RECORD LS-RETURN-CODE.
+000380*
+000390******************************************************************
+000400*    0000-MAINLINE - CLOSE THE ACCOUNT FOR A DELETE TRANSACTION. *
+000410******************************************************************
+000420 0000-MAINLINE.
+000430     MOVE 0 TO LS-RETURN-CODE.
+000440     IF CR-ACCOUNT-NUMBER = ZERO
+000450         MOVE 16 TO LS-RETURN-CODE
+000460     ELSE
+000470         IF CR-STATUS-CLOSED
+000480             MOVE 16 TO LS-RETURN-CODE
+000490         ELSE
+000500             MOVE 'C' TO CR-STATUS-CODE
+000510         END-IF
+000520     END-IF.
+000530     GOBACK.
