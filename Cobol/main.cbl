@@ -1,12 +1,1006 @@
-*> El Compilador de Cobol se instala en UBUNTU con: sudo apt install gnucobol4
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-*> Así se Comenta en Cobol. El Programa se Inicia con Identification Division y el Siguiete Parrafo Tiene que Ser Program_Id.
-PROCEDURE DIVISION.
-    DISPLAY 'Voy a Convertirme en un Grán Programador(o_o)!'.
-    STOP RUN.
-    
-*> En la Procedure Division Está el Código, Display Muestra por Pantalla lo que Está Entre Comillas y Hace Automaticamente un Salto de Línea al Final.
-*> Stop Run termina la Ejecución del Programa.
-
-*> Este Código Fuente se Compila con: cobc -free -x -o main main.cbl
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.   HELLO-WORLD                                  *
+000040*    AUTHOR.       J. MATELAT                                   *
+000050*    INSTALLATION. EDD BATCH SYSTEMS                            *
+000060*    DATE-WRITTEN. 01/15/2019                                   *
+000070*    DATE-COMPILED.                                             *
+000080*                                                                *
+000090*    PURPOSE.  DAILY BATCH DRIVER.  READS THE TRANS-IN           *
+000100*    TRANSACTION FILE AND PROCESSES EACH RECORD UNTIL END OF     *
+000110*    FILE.                                                       *
+000120*                                                                *
+000130*    MODIFICATION HISTORY.                                      *
+000140*    DATE       INIT DESCRIPTION                                *
+000150*    01/15/2019 JM   ORIGINAL PROGRAM - CONSOLE GREETING ONLY.   *
+000160*    06/01/2026 JM   PROMOTED TO A REAL BATCH DRIVER.  ADDED     *
+000170*                    TRANS-IN FILE, FD/RECORD LAYOUT, AND MAIN   *
+000180*                    READ LOOP IN PLACE OF THE SINGLE DISPLAY.   *
+000190*    06/08/2026 JM   MOVED THE CUSTOMER/ACCOUNT FIELDS OUT TO    *
+000200*                    THE CUSTOMER-RECORD COPYBOOK.               *
+000210*    06/15/2026 JM   ADDED REPORT-OUT PRINT FILE - HEADING,      *
+000220*                    DETAIL, AND TRAILER LINES.                  *
+000230*    06/22/2026 JM   ADDED FILE STATUS CHECKING ON EVERY OPEN,   *
+000240*                   READ, WRITE AND CLOSE, AND THE ABEND        *
+000250*                   PARAGRAPH.                                  *
+000260*    06/29/2026 JM   ADDED CHECKPOINT/RESTART - A CHECKPOINT     *
+000270*                   RECORD IS WRITTEN EVERY 1000 DETAIL RECORDS  *
+000280*                   AND READ BACK ON STARTUP SO A RERUN RESUMES  *
+000290*                   PAST THE LAST CHECKPOINT INSTEAD OF FROM     *
+000300*                   THE BEGINNING OF THE FILE.                   *
+000310*    07/06/2026 JM   ADDED CONTROL-TOTAL RECONCILIATION AGAINST  *
+000320*                   THE TRAILER RECORD SUPPLIED AT THE END OF    *
+000330*                   TRANS-IN BY THE UPSTREAM EXTRACT SYSTEM.     *
+000340*    07/13/2026 JM   RUN MODE IS NOW ACCEPTED FROM THE COMMAND   *
+000350*                   LINE INSTEAD OF ASSUMED, AND CONSOLE         *
+000360*                   MESSAGES ARE LOOKED UP BY NUMBER FROM THE    *
+000370*                   MESSAGES COPYBOOK INSTEAD OF BEING CODED     *
+000380*                   INLINE AS LITERALS.                          *
+000390*    07/20/2026 JM   EACH TRANSACTION TYPE'S EDIT RULES ARE NOW  *
+000400*                   OWNED BY ITS OWN CALLED SUBPROGRAM (TRANADD, *
+000410*                   TRANCHG, TRANDEL), DISPATCHED BY TRAN TYPE   *
+000420*                   CODE INSTEAD OF BEING CODED IN THIS PROGRAM. *
+000430*    08/03/2026 JM   ADDED EXTRACT-OUT - A FIXED-WIDTH RECORD IS *
+000440*                   WRITTEN FOR EVERY TRANSACTION FOR PICKUP BY  *
+000450*                   THE DOWNSTREAM RECONCILIATION SYSTEM.        *
+000460*    08/09/2026 JM   RUN MODE IS NOW PASSED IN THE JCL EXEC PARM *
+000470*                   VIA A LINKAGE SECTION PARM AREA INSTEAD OF   *
+000480*                   THE COMMAND LINE, WHICH THIS PLATFORM HAS NO *
+000490*                   EQUIVALENT OF.  TRANS-IN HEADER RECORDS ARE  *
+000500*                   NOW SKIPPED INSTEAD OF BEING PROCESSED AS IF *
+000510*                   THEY WERE DETAIL RECORDS.  A MISSING TRAILER *
+000520*                   RECORD IS NOW REPORTED AS A RECONCILIATION   *
+000530*                   DISCREPANCY INSTEAD OF SKIPPING RECONCILE-   *
+000540*                   MENT SILENTLY.  ON RESTART, REPORT-OUT AND   *
+000550*                   EXTRACT-OUT ARE TRUNCATED BACK TO THE LAST   *
+000560*                   CHECKPOINT BEFORE PROCESSING RESUMES, SO     *
+000570*                   RECORDS WRITTEN PAST THAT CHECKPOINT BEFORE  *
+000580*                   THE PRIOR RUN'S ABEND ARE NOT DUPLICATED.    *
+000590*                   ALSO CORRECTED THE RESTART CHECKPOINT-NOT-   *
+000600*                   FOUND STATUS TEST AND ADDED THE MISSING      *
+000610*                   FILE STATUS CHECKS AFTER CLOSING CHKPTF.     *
+000620*    08/09/2026 JM   CHKPTF IS NOW CLOSED WHEN NO CHECKPOINT IS  *
+000630*                   FOUND, NOT JUST WHEN ONE IS READ, SO A LATER *
+000640*                   CHECKPOINT WRITE CAN OPEN IT OUTPUT.  THE    *
+000650*                   RESTART SKIP LOOP NOW SKIPS ONE RECORD PAST  *
+000660*                   THE LAST CHECKPOINTED DETAIL SO IT IS NOT    *
+000670*                   REPROCESSED.  A CONTROL TOTAL DISCREPANCY OR *
+000680*                   MISSING TRAILER NOW SETS A NON-ZERO RETURN   *
+000690*                   CODE SO THE JCL COND STEP CHECK CAN CATCH IT.*
+000700*                   THE TWO REPORT HEADING WRITES EACH GET THEIR *
+000710*                   OWN FILE STATUS CHECK NOW INSTEAD OF SHARING *
+000720*                   ONE CHECK BETWEEN THEM.                      *
+000730*                                                                *
+000740******************************************************************
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID. HELLO-WORLD.
+000770 AUTHOR. J. MATELAT.
+000780 INSTALLATION. EDD BATCH SYSTEMS.
+000790 DATE-WRITTEN. 01/15/2019.
+000800 DATE-COMPILED.
+000810*
+000820 ENVIRONMENT DIVISION.
+000830 CONFIGURATION SECTION.
+000840 SOURCE-COMPUTER. IBM-Z.
+000850 OBJECT-COMPUTER. IBM-Z.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT TRANS-IN
+000890         ASSIGN TO TRANSIN
+000900         ORGANIZATION IS SEQUENTIAL
+000910         ACCESS MODE IS SEQUENTIAL
+000920         FILE STATUS IS DL100-TRANS-IN-STATUS.
+000930*
+000940     SELECT REPORT-OUT
+000950         ASSIGN TO REPTOUT
+000960         ORGANIZATION IS SEQUENTIAL
+000970         ACCESS MODE IS SEQUENTIAL
+000980         FILE STATUS IS DL100-REPORT-OUT-STATUS.
+000990*
+001000     SELECT EXTRACT-OUT
+001010         ASSIGN TO XTRCTOUT
+001020         ORGANIZATION IS SEQUENTIAL
+001030         ACCESS MODE IS SEQUENTIAL
+001040         FILE STATUS IS DL100-EXTRACT-OUT-STATUS.
+001050*
+001060     SELECT OPTIONAL CHECKPOINT-FILE
+001070         ASSIGN TO CHKPTF
+001080         ORGANIZATION IS SEQUENTIAL
+001090         ACCESS MODE IS SEQUENTIAL
+001100         FILE STATUS IS DL100-CHECKPOINT-STATUS.
+001110*
+001120*    WORK-REPORT AND WORK-EXTRACT ARE SCRATCH FILES USED ONLY ON
+001130*    RESTART, TO REBUILD REPORT-OUT AND EXTRACT-OUT WITH ANY
+001140*    RECORDS WRITTEN PAST THE LAST CHECKPOINT REMOVED - SEE
+001150*    1160-TRUNCATE-REPORT-OUT AND 1170-TRUNCATE-EXTRACT-OUT.
+001160     SELECT WORK-REPORT
+001170         ASSIGN TO WORKRPT
+001180         ORGANIZATION IS SEQUENTIAL
+001190         ACCESS MODE IS SEQUENTIAL
+001200         FILE STATUS IS DL100-WORK-RPT-STATUS.
+001210*
+001220     SELECT WORK-EXTRACT
+001230         ASSIGN TO WORKXTR
+001240         ORGANIZATION IS SEQUENTIAL
+001250         ACCESS MODE IS SEQUENTIAL
+001260         FILE STATUS IS DL100-WORK-XTR-STATUS.
+001270*
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300*
+001310 FD  TRANS-IN
+001320     LABEL RECORDS ARE STANDARD
+001330     RECORD CONTAINS 100 CHARACTERS.
+001340 01  TRANS-IN-RECORD.
+001350     05  TI-RECORD-TYPE          PIC X(01).
+001360         88  TI-HEADER-RECORD        VALUE 'H'.
+001370         88  TI-DETAIL-RECORD        VALUE 'D'.
+001380         88  TI-TRAILER-RECORD       VALUE 'T'.
+001390     05  TI-RECORD-DATA          PIC X(99).
+001400*
+001410 01  TRANS-DETAIL-RECORD REDEFINES TRANS-IN-RECORD.
+001420     05  TD-RECORD-TYPE          PIC X(01).
+001430     05  TD-TRAN-TYPE-CODE       PIC X(01).
+001440         88  TD-TRAN-ADD             VALUE 'A'.
+001450         88  TD-TRAN-CHANGE          VALUE 'C'.
+001460         88  TD-TRAN-DELETE          VALUE 'D'.
+001470     COPY CUSTOMER-RECORD REPLACING
+001480         ==CR-ACCOUNT-NUMBER== BY ==TD-ACCOUNT-NUMBER==
+001490         ==CR-CUSTOMER-NAME== BY ==TD-CUSTOMER-NAME==
+001500         ==CR-BALANCE== BY ==TD-BALANCE==
+001510         ==CR-STATUS-CODE== BY ==TD-STATUS-CODE==
+001520         ==CR-STATUS-ACTIVE== BY ==TD-STATUS-ACTIVE==
+001530         ==CR-STATUS-INACTIVE== BY
+001540         ==TD-STATUS-INACTIVE==
+001550         ==CR-STATUS-CLOSED== BY ==TD-STATUS-CLOSED==
+001560         ==CR-LAST-ACTIVITY-DATE== BY
+001570         ==TD-LAST-ACTIVITY-DATE==.
+001580     05  FILLER                  PIC X(38).
+001590*
+001600 01  TRANS-TRAILER-RECORD REDEFINES TRANS-IN-RECORD.
+001610     05  TT-RECORD-TYPE          PIC X(01).
+001620     05  TT-EXPECTED-COUNT       PIC 9(07).
+001630     05  TT-EXPECTED-TOTAL       PIC S9(09)V99.
+001640     05  FILLER                  PIC X(81).
+001650*
+001660 FD  REPORT-OUT
+001670     LABEL RECORDS ARE STANDARD
+001680     RECORD CONTAINS 133 CHARACTERS.
+001690 01  REPORT-OUT-RECORD           PIC X(133).
+001700*
+001710 FD  EXTRACT-OUT
+001720     LABEL RECORDS ARE STANDARD
+001730     RECORD CONTAINS 89 CHARACTERS.
+001740 01  EXTRACT-OUT-RECORD.
+001750     COPY EXTRACT-RECORD.
+001760*
+001770 FD  CHECKPOINT-FILE
+001780     LABEL RECORDS ARE STANDARD
+001790     RECORD CONTAINS 37 CHARACTERS.
+001800 01  CHECKPOINT-RECORD.
+001810     05  CK-RECORD-COUNT         PIC 9(07).
+001820     05  CK-CONTROL-TOTAL        PIC S9(09)V99.
+001830     05  FILLER                  PIC X(19).
+001840*
+001850 FD  WORK-REPORT
+001860     LABEL RECORDS ARE STANDARD
+001870     RECORD CONTAINS 133 CHARACTERS.
+001880 01  WORK-REPORT-RECORD          PIC X(133).
+001890*
+001900 FD  WORK-EXTRACT
+001910     LABEL RECORDS ARE STANDARD
+001920     RECORD CONTAINS 89 CHARACTERS.
+001930 01  WORK-EXTRACT-RECORD         PIC X(89).
+001940*
+001950 WORKING-STORAGE SECTION.
+001960*
+001970 01  DL100-RUN-MODE-FIELDS.
+001980     05  DL100-RUN-MODE              PIC X(04) VALUE 'PROD'.
+001990*
+002000 COPY MESSAGES.
+002010*
+002020 01  DL100-MESSAGE-NUMBER            PIC 9(02) VALUE ZERO.
+002030*
+002040 01  DL100-FILE-STATUS-FIELDS.
+002050     05  DL100-TRANS-IN-STATUS       PIC X(02) VALUE '00'.
+002060     05  DL100-REPORT-OUT-STATUS     PIC X(02) VALUE '00'.
+002070     05  DL100-CHECKPOINT-STATUS     PIC X(02) VALUE '00'.
+002080     05  DL100-EXTRACT-OUT-STATUS    PIC X(02) VALUE '00'.
+002090     05  DL100-WORK-RPT-STATUS       PIC X(02) VALUE '00'.
+002100     05  DL100-WORK-XTR-STATUS       PIC X(02) VALUE '00'.
+002110*
+002120 01  DL100-PROCESS-DATE              PIC 9(08) VALUE ZERO.
+002130*
+002140 01  DL100-ABEND-FIELDS.
+002150     05  DL100-ABEND-FILE-NAME       PIC X(12) VALUE SPACES.
+002160     05  DL100-ABEND-FILE-STATUS     PIC X(02) VALUE SPACES.
+002170*
+002180 01  DL100-SWITCHES.
+002190     05  DL100-EOF-SWITCH            PIC X(01) VALUE 'N'.
+002200         88  DL100-END-OF-FILE           VALUE 'Y'.
+002210         88  DL100-NOT-END-OF-FILE       VALUE 'N'.
+002220     05  DL100-RESTART-SWITCH        PIC X(01) VALUE 'N'.
+002230         88  DL100-RESTART-REQUESTED     VALUE 'Y'.
+002240         88  DL100-NOT-RESTARTING        VALUE 'N'.
+002250     05  DL100-TRAILER-SWITCH        PIC X(01) VALUE 'N'.
+002260         88  DL100-TRAILER-FOUND         VALUE 'Y'.
+002270         88  DL100-TRAILER-NOT-FOUND     VALUE 'N'.
+002280     05  DL100-WORK-EOF-SWITCH       PIC X(01) VALUE 'N'.
+002290         88  DL100-WORK-END-OF-FILE      VALUE 'Y'.
+002300         88  DL100-WORK-NOT-END-OF-FILE  VALUE 'N'.
+002310     05  DL100-REJECT-SWITCH         PIC X(01) VALUE 'N'.
+002320         88  DL100-TRANSACTION-REJECTED  VALUE 'Y'.
+002330         88  DL100-TRANSACTION-ACCEPTED  VALUE 'N'.
+002340*
+002350 01  DL100-COUNTERS.
+002360     05  DL100-DETAIL-COUNT          PIC 9(07) VALUE ZERO.
+002370     05  DL100-CONTROL-TOTAL         PIC S9(09)V99 VALUE ZERO.
+002380*
+002390 01  DL100-CHECKPOINT-FIELDS.
+002400     05  DL100-CHECKPOINT-INTERVAL   PIC 9(07) VALUE 1000.
+002410     05  DL100-RESTART-COUNT         PIC 9(07) VALUE ZERO.
+002420     05  DL100-SKIP-COUNT            PIC 9(07) VALUE ZERO.
+002430     05  DL100-CHECKPOINT-QUOTIENT   PIC 9(07) COMP VALUE ZERO.
+002440     05  DL100-CHECKPOINT-REMAINDER  PIC 9(07) COMP VALUE ZERO.
+002450     05  DL100-TRUNCATE-TARGET       PIC 9(07) COMP VALUE ZERO.
+002460     05  DL100-TRUNCATE-COUNT        PIC 9(07) COMP VALUE ZERO.
+002470*
+002480 01  DL100-RECONCILE-FIELDS.
+002490     05  DL100-EXPECTED-COUNT        PIC 9(07) VALUE ZERO.
+002500     05  DL100-EXPECTED-TOTAL        PIC S9(09)V99 VALUE ZERO.
+002510*
+002520 01  DL100-CUSTOMER-WORK-AREA.
+002530     COPY CUSTOMER-RECORD REPLACING
+002540         ==CR-ACCOUNT-NUMBER== BY ==WCA-ACCOUNT-NUMBER==
+002550         ==CR-CUSTOMER-NAME== BY ==WCA-CUSTOMER-NAME==
+002560         ==CR-BALANCE== BY ==WCA-BALANCE==
+002570         ==CR-STATUS-CODE== BY ==WCA-STATUS-CODE==
+002580         ==CR-STATUS-ACTIVE== BY ==WCA-STATUS-ACTIVE==
+002590         ==CR-STATUS-INACTIVE== BY
+002600         ==WCA-STATUS-INACTIVE==
+002610         ==CR-STATUS-CLOSED== BY ==WCA-STATUS-CLOSED==
+002620         ==CR-LAST-ACTIVITY-DATE== BY
+002630         ==WCA-LAST-ACTIVITY-DATE==.
+002640*
+002650 01  DL100-SUBPROGRAM-RC          PIC S9(04) COMP VALUE ZERO.
+002660*
+002670 01  DL100-REPORT-HEADING-LINE.
+002680     05  FILLER                      PIC X(01) VALUE '1'.
+002690     05  FILLER                      PIC X(40) VALUE
+002700         'EDD DAILY TRANSACTION PROCESSING REPORT'.
+002710     05  FILLER                      PIC X(92) VALUE SPACES.
+002720*
+002730 01  DL100-REPORT-COLUMN-LINE.
+002740     05  FILLER                      PIC X(01) VALUE SPACE.
+002750     05  FILLER                      PIC X(15) VALUE
+002760         ' ACCOUNT NO'.
+002770     05  FILLER                      PIC X(33) VALUE
+002780         'CUSTOMER NAME'.
+002790     05  FILLER                      PIC X(19) VALUE
+002800         'BALANCE'.
+002810     05  FILLER                      PIC X(07) VALUE 'ST'.
+002820     05  FILLER                      PIC X(07) VALUE 'TY'.
+002830     05  FILLER                      PIC X(07) VALUE 'RJ'.
+002840     05  FILLER                      PIC X(44) VALUE SPACES.
+002850*
+002860 01  DL100-DETAIL-LINE.
+002870     05  FILLER                      PIC X(01) VALUE SPACE.
+002880     05  DL-ACCOUNT-NUMBER           PIC 9(10).
+002890     05  FILLER                      PIC X(03) VALUE SPACES.
+002900     05  DL-CUSTOMER-NAME            PIC X(30).
+002910     05  FILLER                      PIC X(03) VALUE SPACES.
+002920     05  DL-BALANCE                  PIC -9(9).99.
+002930     05  FILLER                      PIC X(03) VALUE SPACES.
+002940     05  DL-STATUS-CODE              PIC X(01).
+002950     05  FILLER                      PIC X(03) VALUE SPACES.
+002960     05  DL-TRAN-TYPE-CODE           PIC X(01).
+002970     05  FILLER                      PIC X(03) VALUE SPACES.
+002980     05  DL-REJECT-INDICATOR         PIC X(01).
+002990     05  FILLER                      PIC X(61) VALUE SPACES.
+003000*
+003010 01  DL100-TRAILER-LINE.
+003020     05  FILLER                      PIC X(01) VALUE SPACE.
+003030     05  FILLER                      PIC X(20) VALUE
+003040         'TOTAL RECORDS READ:'.
+003050     05  TL-RECORD-COUNT             PIC ZZZ,ZZ9.
+003060     05  FILLER                      PIC X(05) VALUE SPACES.
+003070     05  FILLER                      PIC X(20) VALUE
+003080         'CONTROL TOTAL:'.
+003090     05  TL-CONTROL-TOTAL            PIC -9(9).99.
+003100     05  FILLER                      PIC X(67) VALUE SPACES.
+003110*
+003120 01  DL100-RECONCILE-LINE.
+003130     05  FILLER                      PIC X(01) VALUE SPACE.
+003140     05  FILLER                      PIC X(20) VALUE
+003150         'CONTROL RECONCILE: '.
+003160     05  RL-RESULT                   PIC X(40).
+003170     05  FILLER                      PIC X(72) VALUE SPACES.
+003180*
+003190 LINKAGE SECTION.
+003200*
+003210 01  LS-PARM-AREA.
+003220     05  LS-PARM-LENGTH              PIC S9(04) COMP.
+003230     05  LS-PARM-TEXT                PIC X(80).
+003240*
+003250 PROCEDURE DIVISION USING LS-PARM-AREA.
+003260*
+003270******************************************************************
+003280*    0000-MAINLINE - TOP LEVEL CONTROL FOR THE DAILY RUN.        *
+003290******************************************************************
+003300 0000-MAINLINE.
+003310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003320     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+003330         UNTIL DL100-END-OF-FILE.
+003340     PERFORM 3000-RECONCILE-TOTALS THRU 3000-EXIT.
+003350     PERFORM 4000-FINALIZE THRU 4000-EXIT.
+003360     STOP RUN.
+003370*
+003380******************************************************************
+003390*    1000-INITIALIZE - OPEN THE TRANSACTION FILE AND PRIME THE   *
+003400*    READ LOOP.                                                  *
+003410******************************************************************
+003420 1000-INITIALIZE.
+003430     IF LS-PARM-LENGTH >= 4
+003440         MOVE LS-PARM-TEXT (1:4) TO DL100-RUN-MODE
+003450     ELSE
+003460         MOVE 'PROD' TO DL100-RUN-MODE
+003470     END-IF.
+003480     MOVE 1 TO DL100-MESSAGE-NUMBER.
+003490     DISPLAY DL100-MESSAGE-ENTRY (DL100-MESSAGE-NUMBER).
+003500     DISPLAY 'RUN MODE: ' DL100-RUN-MODE.
+003510     OPEN INPUT TRANS-IN.
+003520     IF DL100-TRANS-IN-STATUS NOT = '00'
+003530         MOVE 'TRANS-IN' TO DL100-ABEND-FILE-NAME
+003540         MOVE DL100-TRANS-IN-STATUS TO DL100-ABEND-FILE-STATUS
+003550         PERFORM 9999-ABEND-PARAGRAPH
+003560     END-IF.
+003570     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+003580     IF DL100-RESTART-REQUESTED
+003590         PERFORM 1160-TRUNCATE-REPORT-OUT THRU 1160-EXIT
+003600     ELSE
+003610         OPEN OUTPUT REPORT-OUT
+003620     END-IF.
+003630*
+003640     IF DL100-REPORT-OUT-STATUS NOT = '00'
+003650         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+003660         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+003670         PERFORM 9999-ABEND-PARAGRAPH
+003680     END-IF.
+003690     IF DL100-NOT-RESTARTING
+003700         WRITE REPORT-OUT-RECORD FROM DL100-REPORT-HEADING-LINE
+003710         IF DL100-REPORT-OUT-STATUS NOT = '00'
+003720             MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+003730             MOVE DL100-REPORT-OUT-STATUS TO
+003740                 DL100-ABEND-FILE-STATUS
+003750             PERFORM 9999-ABEND-PARAGRAPH
+003760         END-IF
+003770         WRITE REPORT-OUT-RECORD FROM DL100-REPORT-COLUMN-LINE
+003780         IF DL100-REPORT-OUT-STATUS NOT = '00'
+003790             MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+003800             MOVE DL100-REPORT-OUT-STATUS TO
+003810                 DL100-ABEND-FILE-STATUS
+003820             PERFORM 9999-ABEND-PARAGRAPH
+003830         END-IF
+003840     END-IF.
+003850     ACCEPT DL100-PROCESS-DATE FROM DATE YYYYMMDD.
+003860     IF DL100-RESTART-REQUESTED
+003870         PERFORM 1170-TRUNCATE-EXTRACT-OUT THRU 1170-EXIT
+003880     ELSE
+003890         OPEN OUTPUT EXTRACT-OUT
+003900     END-IF.
+003910     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+003920         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+003930         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+003940         PERFORM 9999-ABEND-PARAGRAPH
+003950     END-IF.
+003960     PERFORM 2900-READ-TRANS-IN THRU 2900-EXIT.
+003970     IF DL100-RESTART-REQUESTED
+003980         PERFORM 1150-SKIP-ONE-RECORD THRU 1150-EXIT
+003990             UNTIL DL100-SKIP-COUNT > DL100-RESTART-COUNT
+004000                 OR DL100-END-OF-FILE
+004010     END-IF.
+004020 1000-EXIT.
+004030     EXIT.
+004040*
+004050******************************************************************
+004060*    1100-CHECK-RESTART - LOOK FOR A CHECKPOINT RECORD LEFT BY A *
+004070*    PRIOR RUN THAT DID NOT COMPLETE.  IF ONE IS FOUND, THE      *
+004080*    RECORD COUNT AND CONTROL TOTAL ARE RESTORED SO PROCESSING   *
+004090*    RESUMES PAST THE LAST CHECKPOINT INSTEAD OF FROM SCRATCH.   *
+004100******************************************************************
+004110 1100-CHECK-RESTART.
+004120     OPEN INPUT CHECKPOINT-FILE.
+004130     IF DL100-CHECKPOINT-STATUS = '00'
+004140         READ CHECKPOINT-FILE
+004150             AT END
+004160                 CONTINUE
+004170             NOT AT END
+004180                 MOVE CK-RECORD-COUNT TO DL100-RESTART-COUNT
+004190                 MOVE CK-RECORD-COUNT TO DL100-DETAIL-COUNT
+004200                 MOVE CK-CONTROL-TOTAL TO DL100-CONTROL-TOTAL
+004210                 MOVE 'Y' TO DL100-RESTART-SWITCH
+004220         END-READ
+004230         IF DL100-CHECKPOINT-STATUS NOT = '00'
+004240             AND DL100-CHECKPOINT-STATUS NOT = '10'
+004250             MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+004260             MOVE DL100-CHECKPOINT-STATUS TO
+004270                 DL100-ABEND-FILE-STATUS
+004280             PERFORM 9999-ABEND-PARAGRAPH
+004290         END-IF
+004300         CLOSE CHECKPOINT-FILE
+004310         IF DL100-CHECKPOINT-STATUS NOT = '00'
+004320             MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+004330             MOVE DL100-CHECKPOINT-STATUS TO
+004340                 DL100-ABEND-FILE-STATUS
+004350             PERFORM 9999-ABEND-PARAGRAPH
+004360         END-IF
+004370     ELSE
+004380         IF DL100-CHECKPOINT-STATUS NOT = '05'
+004390             AND DL100-CHECKPOINT-STATUS NOT = '35'
+004400             MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+004410             MOVE DL100-CHECKPOINT-STATUS TO
+004420                 DL100-ABEND-FILE-STATUS
+004430             PERFORM 9999-ABEND-PARAGRAPH
+004440         END-IF
+004450         CLOSE CHECKPOINT-FILE
+004460         IF DL100-CHECKPOINT-STATUS NOT = '00'
+004470             MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+004480             MOVE DL100-CHECKPOINT-STATUS TO
+004490                 DL100-ABEND-FILE-STATUS
+004500             PERFORM 9999-ABEND-PARAGRAPH
+004510         END-IF
+004520     END-IF.
+004530     IF DL100-RESTART-REQUESTED
+004540         MOVE 5 TO DL100-MESSAGE-NUMBER
+004550         DISPLAY DL100-MESSAGE-ENTRY (DL100-MESSAGE-NUMBER)
+004560             ' - RECORDS ALREADY PROCESSED: '
+004570             DL100-RESTART-COUNT
+004580     END-IF.
+004590 1100-EXIT.
+004600     EXIT.
+004610*
+004620******************************************************************
+004630*    1150-SKIP-ONE-RECORD - REREAD ONE RECORD ALREADY COVERED BY *
+004640*    THE LAST CHECKPOINT SO IT IS NOT PROCESSED A SECOND TIME.   *
+004650******************************************************************
+004660 1150-SKIP-ONE-RECORD.
+004670     ADD 1 TO DL100-SKIP-COUNT.
+004680     PERFORM 2900-READ-TRANS-IN THRU 2900-EXIT.
+004690 1150-EXIT.
+004700     EXIT.
+004710*
+004720******************************************************************
+004730*    1160-TRUNCATE-REPORT-OUT - ON RESTART, REBUILD REPORT-OUT   *
+004740*    KEEPING ONLY THE HEADING LINES AND THE DETAIL LINES ALREADY *
+004750*    COVERED BY THE LAST CHECKPOINT, SO DETAIL LINES WRITTEN     *
+004760*    AFTER THAT CHECKPOINT BUT BEFORE THE PRIOR RUN ABENDED ARE  *
+004770*    NOT DUPLICATED WHEN THOSE RECORDS ARE REPROCESSED.          *
+004780******************************************************************
+004790 1160-TRUNCATE-REPORT-OUT.
+004800     MOVE 2 TO DL100-TRUNCATE-TARGET.
+004810     ADD DL100-RESTART-COUNT TO DL100-TRUNCATE-TARGET.
+004820     MOVE ZERO TO DL100-TRUNCATE-COUNT.
+004830     MOVE 'N' TO DL100-WORK-EOF-SWITCH.
+004840     OPEN INPUT REPORT-OUT.
+004850     IF DL100-REPORT-OUT-STATUS NOT = '00'
+004860         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+004870         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+004880         PERFORM 9999-ABEND-PARAGRAPH
+004890     END-IF.
+004900     OPEN OUTPUT WORK-REPORT.
+004910     IF DL100-WORK-RPT-STATUS NOT = '00'
+004920         MOVE 'WORK-REPORT' TO DL100-ABEND-FILE-NAME
+004930         MOVE DL100-WORK-RPT-STATUS TO DL100-ABEND-FILE-STATUS
+004940         PERFORM 9999-ABEND-PARAGRAPH
+004950     END-IF.
+004960     PERFORM 1161-SAVE-ONE-REPORT-RECORD THRU 1161-EXIT
+004970         UNTIL DL100-TRUNCATE-COUNT >= DL100-TRUNCATE-TARGET
+004980             OR DL100-WORK-END-OF-FILE.
+004990     CLOSE WORK-REPORT.
+005000     IF DL100-WORK-RPT-STATUS NOT = '00'
+005010         MOVE 'WORK-REPORT' TO DL100-ABEND-FILE-NAME
+005020         MOVE DL100-WORK-RPT-STATUS TO DL100-ABEND-FILE-STATUS
+005030         PERFORM 9999-ABEND-PARAGRAPH
+005040     END-IF.
+005050     CLOSE REPORT-OUT.
+005060     IF DL100-REPORT-OUT-STATUS NOT = '00'
+005070         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+005080         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+005090         PERFORM 9999-ABEND-PARAGRAPH
+005100     END-IF.
+005110     OPEN OUTPUT REPORT-OUT.
+005120     IF DL100-REPORT-OUT-STATUS NOT = '00'
+005130         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+005140         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+005150         PERFORM 9999-ABEND-PARAGRAPH
+005160     END-IF.
+005170     OPEN INPUT WORK-REPORT.
+005180     IF DL100-WORK-RPT-STATUS NOT = '00'
+005190         MOVE 'WORK-REPORT' TO DL100-ABEND-FILE-NAME
+005200         MOVE DL100-WORK-RPT-STATUS TO DL100-ABEND-FILE-STATUS
+005210         PERFORM 9999-ABEND-PARAGRAPH
+005220     END-IF.
+005230     MOVE 'N' TO DL100-WORK-EOF-SWITCH.
+005240     PERFORM 1162-RESTORE-ONE-REPORT-RECORD THRU 1162-EXIT
+005250         UNTIL DL100-WORK-END-OF-FILE.
+005260     CLOSE WORK-REPORT.
+005270     IF DL100-WORK-RPT-STATUS NOT = '00'
+005280         MOVE 'WORK-REPORT' TO DL100-ABEND-FILE-NAME
+005290         MOVE DL100-WORK-RPT-STATUS TO DL100-ABEND-FILE-STATUS
+005300         PERFORM 9999-ABEND-PARAGRAPH
+005310     END-IF.
+005320 1160-EXIT.
+005330     EXIT.
+005340*
+005350******************************************************************
+005360*    1161-SAVE-ONE-REPORT-RECORD - COPY ONE RECORD FROM          *
+005370*    REPORT-OUT TO WORK-REPORT WHILE FINDING THE POINT.          *
+005380******************************************************************
+005390 1161-SAVE-ONE-REPORT-RECORD.
+005400     READ REPORT-OUT
+005410         AT END
+005420             MOVE 'Y' TO DL100-WORK-EOF-SWITCH
+005430         NOT AT END
+005440             ADD 1 TO DL100-TRUNCATE-COUNT
+005450             WRITE WORK-REPORT-RECORD FROM REPORT-OUT-RECORD
+005460             IF DL100-WORK-RPT-STATUS NOT = '00'
+005470                 MOVE 'WORK-REPORT' TO DL100-ABEND-FILE-NAME
+005480                 MOVE DL100-WORK-RPT-STATUS TO
+005490                     DL100-ABEND-FILE-STATUS
+005500                 PERFORM 9999-ABEND-PARAGRAPH
+005510             END-IF
+005520     END-READ.
+005530     IF DL100-REPORT-OUT-STATUS NOT = '00'
+005540         AND DL100-REPORT-OUT-STATUS NOT = '10'
+005550         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+005560         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+005570         PERFORM 9999-ABEND-PARAGRAPH
+005580     END-IF.
+005590 1161-EXIT.
+005600     EXIT.
+005610*
+005620******************************************************************
+005630*    1162-RESTORE-ONE-REPORT-RECORD - COPY ONE SAVED RECORD     *
+005640*    BACK INTO THE FRESHLY-TRUNCATED REPORT-OUT.                 *
+005650******************************************************************
+005660 1162-RESTORE-ONE-REPORT-RECORD.
+005670     READ WORK-REPORT
+005680         AT END
+005690             MOVE 'Y' TO DL100-WORK-EOF-SWITCH
+005700         NOT AT END
+005710             WRITE REPORT-OUT-RECORD FROM WORK-REPORT-RECORD
+005720             IF DL100-REPORT-OUT-STATUS NOT = '00'
+005730                 MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+005740                 MOVE DL100-REPORT-OUT-STATUS TO
+005750                     DL100-ABEND-FILE-STATUS
+005760                 PERFORM 9999-ABEND-PARAGRAPH
+005770             END-IF
+005780     END-READ.
+005790     IF DL100-WORK-RPT-STATUS NOT = '00'
+005800         AND DL100-WORK-RPT-STATUS NOT = '10'
+005810         MOVE 'WORK-REPORT' TO DL100-ABEND-FILE-NAME
+005820         MOVE DL100-WORK-RPT-STATUS TO DL100-ABEND-FILE-STATUS
+005830         PERFORM 9999-ABEND-PARAGRAPH
+005840     END-IF.
+005850 1162-EXIT.
+005860     EXIT.
+005870*
+005880******************************************************************
+005890*    1170-TRUNCATE-EXTRACT-OUT - SAME IDEA AS 1160, BUT          *
+005900*    FOR EXTRACT-OUT.  EVERY DETAIL RECORD WRITES EXACTLY        *
+005910*    ONE EXTRACT RECORD, SO THE POINT IS THE RESTART COUNT.      *
+005920******************************************************************
+005930 1170-TRUNCATE-EXTRACT-OUT.
+005940     MOVE DL100-RESTART-COUNT TO DL100-TRUNCATE-TARGET.
+005950     MOVE ZERO TO DL100-TRUNCATE-COUNT.
+005960     MOVE 'N' TO DL100-WORK-EOF-SWITCH.
+005970     OPEN INPUT EXTRACT-OUT.
+005980     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+005990         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+006000         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+006010         PERFORM 9999-ABEND-PARAGRAPH
+006020     END-IF.
+006030     OPEN OUTPUT WORK-EXTRACT.
+006040     IF DL100-WORK-XTR-STATUS NOT = '00'
+006050         MOVE 'WORK-EXTRACT' TO DL100-ABEND-FILE-NAME
+006060         MOVE DL100-WORK-XTR-STATUS TO DL100-ABEND-FILE-STATUS
+006070         PERFORM 9999-ABEND-PARAGRAPH
+006080     END-IF.
+006090     PERFORM 1171-SAVE-ONE-EXTRACT-RECORD THRU 1171-EXIT
+006100         UNTIL DL100-TRUNCATE-COUNT >= DL100-TRUNCATE-TARGET
+006110             OR DL100-WORK-END-OF-FILE.
+006120     CLOSE WORK-EXTRACT.
+006130     IF DL100-WORK-XTR-STATUS NOT = '00'
+006140         MOVE 'WORK-EXTRACT' TO DL100-ABEND-FILE-NAME
+006150         MOVE DL100-WORK-XTR-STATUS TO DL100-ABEND-FILE-STATUS
+006160         PERFORM 9999-ABEND-PARAGRAPH
+006170     END-IF.
+006180     CLOSE EXTRACT-OUT.
+006190     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+006200         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+006210         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+006220         PERFORM 9999-ABEND-PARAGRAPH
+006230     END-IF.
+006240     OPEN OUTPUT EXTRACT-OUT.
+006250     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+006260         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+006270         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+006280         PERFORM 9999-ABEND-PARAGRAPH
+006290     END-IF.
+006300     OPEN INPUT WORK-EXTRACT.
+006310     IF DL100-WORK-XTR-STATUS NOT = '00'
+006320         MOVE 'WORK-EXTRACT' TO DL100-ABEND-FILE-NAME
+006330         MOVE DL100-WORK-XTR-STATUS TO DL100-ABEND-FILE-STATUS
+006340         PERFORM 9999-ABEND-PARAGRAPH
+006350     END-IF.
+006360     MOVE 'N' TO DL100-WORK-EOF-SWITCH.
+006370     PERFORM 1172-RESTORE-ONE-EXTRACT-RECORD THRU 1172-EXIT
+006380         UNTIL DL100-WORK-END-OF-FILE.
+006390     CLOSE WORK-EXTRACT.
+006400     IF DL100-WORK-XTR-STATUS NOT = '00'
+006410         MOVE 'WORK-EXTRACT' TO DL100-ABEND-FILE-NAME
+006420         MOVE DL100-WORK-XTR-STATUS TO DL100-ABEND-FILE-STATUS
+006430         PERFORM 9999-ABEND-PARAGRAPH
+006440     END-IF.
+006450 1170-EXIT.
+006460     EXIT.
+006470*
+006480******************************************************************
+006490*    1171-SAVE-ONE-EXTRACT-RECORD - COPY ONE RECORD FROM         *
+006500*    EXTRACT-OUT TO WORK-EXTRACT WHILE FINDING THE POINT.        *
+006510******************************************************************
+006520 1171-SAVE-ONE-EXTRACT-RECORD.
+006530     READ EXTRACT-OUT
+006540         AT END
+006550             MOVE 'Y' TO DL100-WORK-EOF-SWITCH
+006560         NOT AT END
+006570             ADD 1 TO DL100-TRUNCATE-COUNT
+006580             WRITE WORK-EXTRACT-RECORD FROM EXTRACT-OUT-RECORD
+006590             IF DL100-WORK-XTR-STATUS NOT = '00'
+006600                 MOVE 'WORK-EXTRACT' TO DL100-ABEND-FILE-NAME
+006610                 MOVE DL100-WORK-XTR-STATUS TO
+006620                     DL100-ABEND-FILE-STATUS
+006630                 PERFORM 9999-ABEND-PARAGRAPH
+006640             END-IF
+006650     END-READ.
+006660     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+006670         AND DL100-EXTRACT-OUT-STATUS NOT = '10'
+006680         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+006690         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+006700         PERFORM 9999-ABEND-PARAGRAPH
+006710     END-IF.
+006720 1171-EXIT.
+006730     EXIT.
+006740*
+006750******************************************************************
+006760*    1172-RESTORE-ONE-EXTRACT-RECORD - COPY ONE SAVED RECORD    *
+006770*    BACK INTO THE FRESHLY-TRUNCATED EXTRACT-OUT.                *
+006780******************************************************************
+006790 1172-RESTORE-ONE-EXTRACT-RECORD.
+006800     READ WORK-EXTRACT
+006810         AT END
+006820             MOVE 'Y' TO DL100-WORK-EOF-SWITCH
+006830         NOT AT END
+006840             WRITE EXTRACT-OUT-RECORD FROM WORK-EXTRACT-RECORD
+006850             IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+006860                 MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+006870                 MOVE DL100-EXTRACT-OUT-STATUS TO
+006880                     DL100-ABEND-FILE-STATUS
+006890                 PERFORM 9999-ABEND-PARAGRAPH
+006900             END-IF
+006910     END-READ.
+006920     IF DL100-WORK-XTR-STATUS NOT = '00'
+006930         AND DL100-WORK-XTR-STATUS NOT = '10'
+006940         MOVE 'WORK-EXTRACT' TO DL100-ABEND-FILE-NAME
+006950         MOVE DL100-WORK-XTR-STATUS TO DL100-ABEND-FILE-STATUS
+006960         PERFORM 9999-ABEND-PARAGRAPH
+006970     END-IF.
+006980 1172-EXIT.
+006990     EXIT.
+007000*
+007010******************************************************************
+007020*    2000-PROCESS-TRANS - PROCESS ONE TRANS-IN RECORD AND READ   *
+007030*    THE NEXT ONE.                                               *
+007040******************************************************************
+007050 2000-PROCESS-TRANS.
+007060     IF TI-DETAIL-RECORD
+007070         PERFORM 2100-PROCESS-DETAIL THRU 2100-EXIT
+007080     END-IF.
+007090     PERFORM 2900-READ-TRANS-IN THRU 2900-EXIT.
+007100 2000-EXIT.
+007110     EXIT.
+007120*
+007130******************************************************************
+007140*    2100-PROCESS-DETAIL - PROCESS ONE TRANS-IN DETAIL RECORD.   *
+007150*    HEADER RECORDS ARE FILTERED OUT BY 2000-PROCESS-TRANS       *
+007160*    BEFORE THIS PARAGRAPH IS EVER PERFORMED, SO EVERY RECORD    *
+007170*    SEEN HERE IS A REAL TRANSACTION.                            *
+007180******************************************************************
+007190 2100-PROCESS-DETAIL.
+007200     ADD 1 TO DL100-DETAIL-COUNT.
+007210     ADD TD-BALANCE TO DL100-CONTROL-TOTAL.
+007220     PERFORM 2150-DISPATCH-TRANSACTION THRU 2150-EXIT.
+007230     MOVE SPACES TO DL100-DETAIL-LINE.
+007240     MOVE TD-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER.
+007250     MOVE TD-CUSTOMER-NAME TO DL-CUSTOMER-NAME.
+007260     MOVE TD-BALANCE TO DL-BALANCE.
+007270     MOVE TD-STATUS-CODE TO DL-STATUS-CODE.
+007280     MOVE TD-TRAN-TYPE-CODE TO DL-TRAN-TYPE-CODE.
+007290     IF DL100-TRANSACTION-REJECTED
+007300         MOVE 'Y' TO DL-REJECT-INDICATOR
+007310     ELSE
+007320         MOVE SPACE TO DL-REJECT-INDICATOR
+007330     END-IF.
+007340     WRITE REPORT-OUT-RECORD FROM DL100-DETAIL-LINE.
+007350     IF DL100-REPORT-OUT-STATUS NOT = '00'
+007360         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+007370         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+007380         PERFORM 9999-ABEND-PARAGRAPH
+007390     END-IF.
+007400     PERFORM 2170-WRITE-EXTRACT THRU 2170-EXIT.
+007410     DIVIDE DL100-DETAIL-COUNT BY DL100-CHECKPOINT-INTERVAL
+007420         GIVING DL100-CHECKPOINT-QUOTIENT
+007430         REMAINDER DL100-CHECKPOINT-REMAINDER.
+007440     IF DL100-CHECKPOINT-REMAINDER = ZERO
+007450         PERFORM 2180-WRITE-CHECKPOINT THRU 2180-EXIT
+007460     END-IF.
+007470 2100-EXIT.
+007480     EXIT.
+007490*
+007500******************************************************************
+007510*    2150-DISPATCH-TRANSACTION - CALL THE SUBPROGRAM THAT OWNS   *
+007520*    THE EDIT RULES FOR THIS TRANSACTION TYPE.  A NON-ZERO       *
+007530*    RETURN CODE MEANS THE SUBPROGRAM REJECTED THE RECORD, IN    *
+007540*    WHICH CASE THE ORIGINAL FIELDS ARE LEFT UNCHANGED.  AN      *
+007550*    UNRECOGNIZED TRANSACTION TYPE CODE IS ALSO REJECTED - THERE *
+007560*    IS NO SUBPROGRAM TO VALIDATE IT AGAINST.  DL100-REJECT-     *
+007570*    SWITCH TELLS 2100-PROCESS-DETAIL AND 2170-WRITE-EXTRACT     *
+007580*    WHETHER TO FLAG THIS TRANSACTION AS REJECTED IN REPORT-OUT  *
+007590*    AND EXTRACT-OUT - A REJECTED RECORD IS STILL WRITTEN TO     *
+007600*    BOTH, JUST MARKED, SO OPERATIONS AND THE DOWNSTREAM SYSTEM  *
+007610*    CAN SEE WHAT WAS ATTEMPTED AND KNOW NOT TO ACT ON IT.       *
+007620******************************************************************
+007630 2150-DISPATCH-TRANSACTION.
+007640     MOVE TD-ACCOUNT-NUMBER TO WCA-ACCOUNT-NUMBER.
+007650     MOVE TD-CUSTOMER-NAME TO WCA-CUSTOMER-NAME.
+007660     MOVE TD-BALANCE TO WCA-BALANCE.
+007670     MOVE TD-STATUS-CODE TO WCA-STATUS-CODE.
+007680     MOVE TD-LAST-ACTIVITY-DATE TO WCA-LAST-ACTIVITY-DATE.
+007690     MOVE ZERO TO DL100-SUBPROGRAM-RC.
+007700     EVALUATE TRUE
+007710         WHEN TD-TRAN-ADD
+007720             CALL 'TRANADD' USING DL100-CUSTOMER-WORK-AREA
+007730                 DL100-SUBPROGRAM-RC
+007740         WHEN TD-TRAN-CHANGE
+007750             CALL 'TRANCHG' USING DL100-CUSTOMER-WORK-AREA
+007760                 DL100-SUBPROGRAM-RC
+007770         WHEN TD-TRAN-DELETE
+007780             CALL 'TRANDEL' USING DL100-CUSTOMER-WORK-AREA
+007790                 DL100-SUBPROGRAM-RC
+007800         WHEN OTHER
+007810             MOVE 16 TO DL100-SUBPROGRAM-RC
+007820             DISPLAY 'UNKNOWN TRANSACTION TYPE CODE - ACCOUNT: '
+007830                 TD-ACCOUNT-NUMBER ' TYPE: ' TD-TRAN-TYPE-CODE
+007840     END-EVALUATE.
+007850     IF DL100-SUBPROGRAM-RC NOT = ZERO
+007860         MOVE 'Y' TO DL100-REJECT-SWITCH
+007870         DISPLAY 'TRANSACTION REJECTED - ACCOUNT: '
+007880             TD-ACCOUNT-NUMBER ' TYPE: ' TD-TRAN-TYPE-CODE
+007890             ' RETURN CODE: ' DL100-SUBPROGRAM-RC
+007900     ELSE
+007910         MOVE 'N' TO DL100-REJECT-SWITCH
+007920         MOVE WCA-STATUS-CODE TO TD-STATUS-CODE
+007930     END-IF.
+007940 2150-EXIT.
+007950     EXIT.
+007960*
+007970******************************************************************
+007980*    2170-WRITE-EXTRACT - WRITE ONE FIXED-WIDTH RECORD TO THE    *
+007990*    DOWNSTREAM RECONCILIATION SYSTEM'S EXTRACT FILE FOR THIS    *
+008000*    TRANSACTION.                                                *
+008010******************************************************************
+008020 2170-WRITE-EXTRACT.
+008030     MOVE SPACES TO EXTRACT-OUT-RECORD.
+008040     MOVE TD-ACCOUNT-NUMBER TO ER-ACCOUNT-NUMBER.
+008050     MOVE TD-TRAN-TYPE-CODE TO ER-TRAN-TYPE-CODE.
+008060     MOVE TD-CUSTOMER-NAME TO ER-CUSTOMER-NAME.
+008070     MOVE TD-BALANCE TO ER-BALANCE.
+008080     MOVE TD-STATUS-CODE TO ER-STATUS-CODE.
+008090     MOVE TD-LAST-ACTIVITY-DATE TO ER-LAST-ACTIVITY-DATE.
+008100     MOVE DL100-PROCESS-DATE TO ER-PROCESS-DATE.
+008110     IF DL100-TRANSACTION-REJECTED
+008120         MOVE 'Y' TO ER-REJECT-INDICATOR
+008130     ELSE
+008140         MOVE SPACE TO ER-REJECT-INDICATOR
+008150     END-IF.
+008160     WRITE EXTRACT-OUT-RECORD.
+008170     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+008180         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+008190         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+008200         PERFORM 9999-ABEND-PARAGRAPH
+008210     END-IF.
+008220 2170-EXIT.
+008230     EXIT.
+008240*
+008250******************************************************************
+008260*    2180-WRITE-CHECKPOINT - RECORD HOW FAR PROCESSING HAS       *
+008270*    PROGRESSED SO A RERUN AFTER AN ABEND CAN RESUME PAST THIS   *
+008280*    POINT INSTEAD OF REPROCESSING THE WHOLE FILE.               *
+008290******************************************************************
+008300 2180-WRITE-CHECKPOINT.
+008310     OPEN OUTPUT CHECKPOINT-FILE.
+008320     IF DL100-CHECKPOINT-STATUS NOT = '00'
+008330         MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+008340         MOVE DL100-CHECKPOINT-STATUS TO DL100-ABEND-FILE-STATUS
+008350         PERFORM 9999-ABEND-PARAGRAPH
+008360     END-IF.
+008370     MOVE SPACES TO CHECKPOINT-RECORD.
+008380     MOVE DL100-DETAIL-COUNT TO CK-RECORD-COUNT.
+008390     MOVE DL100-CONTROL-TOTAL TO CK-CONTROL-TOTAL.
+008400     WRITE CHECKPOINT-RECORD.
+008410     IF DL100-CHECKPOINT-STATUS NOT = '00'
+008420         MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+008430         MOVE DL100-CHECKPOINT-STATUS TO DL100-ABEND-FILE-STATUS
+008440         PERFORM 9999-ABEND-PARAGRAPH
+008450     END-IF.
+008460     CLOSE CHECKPOINT-FILE.
+008470     IF DL100-CHECKPOINT-STATUS NOT = '00'
+008480         MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+008490         MOVE DL100-CHECKPOINT-STATUS TO DL100-ABEND-FILE-STATUS
+008500         PERFORM 9999-ABEND-PARAGRAPH
+008510     END-IF.
+008520 2180-EXIT.
+008530     EXIT.
+008540*
+008550******************************************************************
+008560*    2900-READ-TRANS-IN - THE ONE PLACE THAT READS TRANS-IN.     *
+008570******************************************************************
+008580 2900-READ-TRANS-IN.
+008590     READ TRANS-IN
+008600         AT END
+008610             MOVE 'Y' TO DL100-EOF-SWITCH
+008620         NOT AT END
+008630             CONTINUE
+008640     END-READ.
+008650     IF DL100-TRANS-IN-STATUS NOT = '00'
+008660         AND DL100-TRANS-IN-STATUS NOT = '10'
+008670         MOVE 'TRANS-IN' TO DL100-ABEND-FILE-NAME
+008680         MOVE DL100-TRANS-IN-STATUS TO DL100-ABEND-FILE-STATUS
+008690         PERFORM 9999-ABEND-PARAGRAPH
+008700     END-IF.
+008710     IF DL100-NOT-END-OF-FILE
+008720         AND TI-TRAILER-RECORD
+008730             MOVE TT-EXPECTED-COUNT TO DL100-EXPECTED-COUNT
+008740             MOVE TT-EXPECTED-TOTAL TO DL100-EXPECTED-TOTAL
+008750             MOVE 'Y' TO DL100-TRAILER-SWITCH
+008760             MOVE 'Y' TO DL100-EOF-SWITCH
+008770     END-IF.
+008780 2900-EXIT.
+008790     EXIT.
+008800*
+008810******************************************************************
+008820*    3000-RECONCILE-TOTALS - IF THE INPUT FILE ENDED WITH A      *
+008830*    TRAILER RECORD CARRYING THE UPSTREAM SYSTEM'S EXPECTED      *
+008840*    RECORD COUNT AND CONTROL TOTAL, COMPARE THEM AGAINST WHAT   *
+008850*    WAS ACTUALLY ACCUMULATED AND REPORT ANY DISCREPANCY.        *
+008860******************************************************************
+008870 3000-RECONCILE-TOTALS.
+008880     IF DL100-TRAILER-FOUND
+008890         MOVE SPACES TO DL100-RECONCILE-LINE
+008900         IF DL100-DETAIL-COUNT = DL100-EXPECTED-COUNT
+008910                 AND DL100-CONTROL-TOTAL = DL100-EXPECTED-TOTAL
+008920             MOVE 'RECORD COUNT AND CONTROL TOTAL MATCHED' TO
+008930                 RL-RESULT
+008940         ELSE
+008950             MOVE 'DISCREPANCY - SEE CONSOLE LOG BELOW' TO
+008960                RL-RESULT
+008970             MOVE 3 TO DL100-MESSAGE-NUMBER
+008980             DISPLAY DL100-MESSAGE-ENTRY (DL100-MESSAGE-NUMBER)
+008990             DISPLAY 'CONTROL TOTAL DISCREPANCY - EXPECTED '
+009000                 'COUNT: ' DL100-EXPECTED-COUNT ' ACTUAL '
+009010                 'COUNT: ' DL100-DETAIL-COUNT
+009020             DISPLAY 'CONTROL TOTAL DISCREPANCY - EXPECTED '
+009030                 'TOTAL: ' DL100-EXPECTED-TOTAL ' ACTUAL '
+009040                 'TOTAL: ' DL100-CONTROL-TOTAL
+009050             MOVE 4 TO RETURN-CODE
+009060         END-IF
+009070         WRITE REPORT-OUT-RECORD FROM DL100-RECONCILE-LINE
+009080         IF DL100-REPORT-OUT-STATUS NOT = '00'
+009090             MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+009100             MOVE DL100-REPORT-OUT-STATUS TO
+009110                 DL100-ABEND-FILE-STATUS
+009120             PERFORM 9999-ABEND-PARAGRAPH
+009130         END-IF
+009140     ELSE
+009150         MOVE SPACES TO DL100-RECONCILE-LINE
+009160         MOVE 'DISCREPANCY - NO TRAILER RECORD RECEIVED' TO
+009170             RL-RESULT
+009180         MOVE 6 TO DL100-MESSAGE-NUMBER
+009190         DISPLAY DL100-MESSAGE-ENTRY (DL100-MESSAGE-NUMBER)
+009200         MOVE 4 TO RETURN-CODE
+009210         WRITE REPORT-OUT-RECORD FROM DL100-RECONCILE-LINE
+009220         IF DL100-REPORT-OUT-STATUS NOT = '00'
+009230             MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+009240             MOVE DL100-REPORT-OUT-STATUS TO
+009250                 DL100-ABEND-FILE-STATUS
+009260             PERFORM 9999-ABEND-PARAGRAPH
+009270         END-IF
+009280     END-IF.
+009290 3000-EXIT.
+009300     EXIT.
+009310*
+009320******************************************************************
+009330*    4000-FINALIZE - CLOSE THE FILE AND GIVE THE OPERATOR A      *
+009340*    FINAL CONSOLE MESSAGE.                                      *
+009350******************************************************************
+009360 4000-FINALIZE.
+009370     MOVE SPACES TO DL100-TRAILER-LINE.
+009380     MOVE DL100-DETAIL-COUNT TO TL-RECORD-COUNT.
+009390     MOVE DL100-CONTROL-TOTAL TO TL-CONTROL-TOTAL.
+009400     WRITE REPORT-OUT-RECORD FROM DL100-TRAILER-LINE.
+009410     IF DL100-REPORT-OUT-STATUS NOT = '00'
+009420         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+009430         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+009440         PERFORM 9999-ABEND-PARAGRAPH
+009450     END-IF.
+009460     CLOSE TRANS-IN.
+009470     IF DL100-TRANS-IN-STATUS NOT = '00'
+009480         MOVE 'TRANS-IN' TO DL100-ABEND-FILE-NAME
+009490         MOVE DL100-TRANS-IN-STATUS TO DL100-ABEND-FILE-STATUS
+009500         PERFORM 9999-ABEND-PARAGRAPH
+009510     END-IF.
+009520     CLOSE REPORT-OUT.
+009530     IF DL100-REPORT-OUT-STATUS NOT = '00'
+009540         MOVE 'REPORT-OUT' TO DL100-ABEND-FILE-NAME
+009550         MOVE DL100-REPORT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+009560         PERFORM 9999-ABEND-PARAGRAPH
+009570     END-IF.
+009580     CLOSE EXTRACT-OUT.
+009590     IF DL100-EXTRACT-OUT-STATUS NOT = '00'
+009600         MOVE 'EXTRACT-OUT' TO DL100-ABEND-FILE-NAME
+009610         MOVE DL100-EXTRACT-OUT-STATUS TO DL100-ABEND-FILE-STATUS
+009620         PERFORM 9999-ABEND-PARAGRAPH
+009630     END-IF.
+009640     PERFORM 4050-CLEAR-CHECKPOINT THRU 4050-EXIT.
+009650     MOVE 2 TO DL100-MESSAGE-NUMBER.
+009660     DISPLAY DL100-MESSAGE-ENTRY (DL100-MESSAGE-NUMBER)
+009670             ' - RECORDS PROCESSED: ' DL100-DETAIL-COUNT.
+009680 4000-EXIT.
+009690     EXIT.
+009700*
+009710******************************************************************
+009720*    4050-CLEAR-CHECKPOINT - THE RUN COMPLETED NORMALLY, SO ANY  *
+009730*    CHECKPOINT LEFT BY AN EARLIER, ABENDED ATTEMPT IS NO LONGER *
+009740*    VALID.  OPENING OUTPUT TRUNCATES THE FILE TO ZERO RECORDS SO*
+009750*    THE NEXT RUN STARTS FROM THE BEGINNING OF THE NEXT FILE.    *
+009760******************************************************************
+009770 4050-CLEAR-CHECKPOINT.
+009780     OPEN OUTPUT CHECKPOINT-FILE.
+009790     IF DL100-CHECKPOINT-STATUS NOT = '00'
+009800         MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+009810         MOVE DL100-CHECKPOINT-STATUS TO DL100-ABEND-FILE-STATUS
+009820         PERFORM 9999-ABEND-PARAGRAPH
+009830     END-IF.
+009840     CLOSE CHECKPOINT-FILE.
+009850     IF DL100-CHECKPOINT-STATUS NOT = '00'
+009860         MOVE 'CHECKPOINT' TO DL100-ABEND-FILE-NAME
+009870         MOVE DL100-CHECKPOINT-STATUS TO DL100-ABEND-FILE-STATUS
+009880         PERFORM 9999-ABEND-PARAGRAPH
+009890     END-IF.
+009900 4050-EXIT.
+009910     EXIT.
+009920*
+009930******************************************************************
+009940*    9999-ABEND-PARAGRAPH - CONTROLLED SHUTDOWN ON A BAD FILE    *
+009950*    STATUS.  DISPLAYS THE FILE NAME, STATUS CODE, AND RECORD    *
+009960*    COUNT SO FAR, SETS A NON-ZERO RETURN CODE, AND STOPS THE    *
+009970*    RUN.  NO GNUCOBOL RUNTIME MESSAGE SHOULD EVER APPEAR.       *
+009980******************************************************************
+009990 9999-ABEND-PARAGRAPH.
+010000     MOVE 4 TO DL100-MESSAGE-NUMBER.
+010010     DISPLAY DL100-MESSAGE-ENTRY (DL100-MESSAGE-NUMBER).
+010020     DISPLAY 'ABEND - FILE: ' DL100-ABEND-FILE-NAME
+010030             ' STATUS: ' DL100-ABEND-FILE-STATUS
+010040             ' RECORDS PROCESSED: ' DL100-DETAIL-COUNT.
+010050     MOVE 16 TO RETURN-CODE.
+010060     STOP RUN.
