@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK:     EXTRACT-RECORD.CPY                           *
+000040*    AUTHOR:       J. MATELAT                                   *
+000050*    INSTALLATION: EDD BATCH SYSTEMS                            *
+000060*    DATE-WRITTEN: 08/03/2026                                   *
+000070*                                                                *
+000080*    PURPOSE.  FIXED-WIDTH EXTRACT RECORD LAYOUT PASSED TO THE   *
+000090*    DOWNSTREAM RECONCILIATION SYSTEM.  ONE RECORD IS WRITTEN    *
+000100*    FOR EVERY TRANSACTION PROCESSED BY THIS JOB.  THE LAYOUT    *
+000110*    IS FIXED BY AGREEMENT WITH THE DOWNSTREAM SYSTEM AND MUST   *
+000120*    NOT BE CHANGED WITHOUT COORDINATING WITH THAT TEAM.         *
+000130*                                                                *
+000140*    MODIFICATION HISTORY.                                      *
+000150*    DATE       INIT DESCRIPTION                                *
+000160*    08/03/2026 JM   ORIGINAL COPYBOOK.                         *
+000165*    08/09/2026 JM   ADDED ER-REJECT-INDICATOR, TAKEN OUT OF    *
+000166*                   THE TRAILING FILLER, SO A TRANSACTION      *
+000167*                   THAT FAILED ITS SUBPROGRAM'S EDIT RULES     *
+000168*                   CAN BE TOLD APART DOWNSTREAM FROM ONE THAT  *
+000169*                   WAS ACCEPTED.  RECORD LENGTH IS UNCHANGED.  *
+000170*                                                                *
+000180******************************************************************
+000190     05  ER-ACCOUNT-NUMBER           PIC 9(10).
+000200     05  ER-TRAN-TYPE-CODE           PIC X(01).
+000210     05  ER-CUSTOMER-NAME            PIC X(30).
+000220     05  ER-BALANCE                  PIC S9(9)V99.
+000230     05  ER-STATUS-CODE              PIC X(01).
+000240     05  ER-LAST-ACTIVITY-DATE       PIC 9(08).
+000250     05  ER-PROCESS-DATE             PIC 9(08).
+000255     05  ER-REJECT-INDICATOR         PIC X(01).
+000260     05  FILLER                      PIC X(19).
