@@ -0,0 +1,42 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK:     MESSAGES.CPY                                 *
+000040*    AUTHOR:       J. MATELAT                                   *
+000050*    INSTALLATION: EDD BATCH SYSTEMS                            *
+000060*    DATE-WRITTEN: 08/03/2026                                   *
+000070*                                                                *
+000080*    PURPOSE.  CONSOLE MESSAGE TABLE FOR THE DAILY BATCH JOBS.   *
+000090*    MESSAGES ARE LOOKED UP BY NUMBER (DL100-MESSAGE-NUMBER)     *
+000100*    SO THE WORDING CAN BE CHANGED BY UPDATING THIS ONE MEMBER   *
+000110*    AND RECOMPILING, INSTEAD OF EDITING PROCEDURE DIVISION      *
+000120*    LOGIC IN EVERY PROGRAM THAT DISPLAYS A MESSAGE.             *
+000130*                                                                *
+000140*    MESSAGE NUMBERS.                                           *
+000150*      01  JOB START                                            *
+000160*      02  JOB COMPLETED NORMALLY                                *
+000170*      03  JOB COMPLETED WITH A CONTROL TOTAL DISCREPANCY        *
+000180*      04  JOB ABENDED                                          *
+000190*      05  JOB RESTARTED FROM CHECKPOINT                        *
+000195*      06  NO TRAILER RECORD RECEIVED FROM UPSTREAM              *
+000200*                                                                *
+000210*    MODIFICATION HISTORY.                                      *
+000220*    DATE       INIT DESCRIPTION                                *
+000230*    08/03/2026 JM   ORIGINAL COPYBOOK.                         *
+000235*    08/09/2026 JM   ADDED MSG0006 - NO TRAILER RECORD RECEIVED.*
+000240*                                                                *
+000250******************************************************************
+000260 01  DL100-MESSAGE-TABLE-DATA.
+000270     05  FILLER  PIC X(60) VALUE
+000280         'MSG0001 START OF DAILY TRANSACTION PROCESSING RUN'.
+000290     05  FILLER  PIC X(60) VALUE
+000300         'MSG0002 RUN COMPLETED NORMALLY'.
+000310     05  FILLER  PIC X(60) VALUE
+000320         'MSG0003 RUN COMPLETED - CONTROL TOTAL DISCREPANCY'.
+000330     05  FILLER  PIC X(60) VALUE
+000340         'MSG0004 RUN ABENDED - SEE DIAGNOSTIC MESSAGE ABOVE'.
+000350     05  FILLER  PIC X(60) VALUE
+000360         'MSG0005 RUN RESTARTED FROM LAST CHECKPOINT'.
+000365     05  FILLER  PIC X(60) VALUE
+000366         'MSG0006 NO TRAILER RECORD RECEIVED FROM UPSTREAM'.
+000370 01  DL100-MESSAGE-TABLE REDEFINES DL100-MESSAGE-TABLE-DATA.
+000380     05  DL100-MESSAGE-ENTRY         PIC X(60) OCCURS 6 TIMES.
