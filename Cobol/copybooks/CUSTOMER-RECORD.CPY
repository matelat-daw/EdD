@@ -0,0 +1,26 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK:     CUSTOMER-RECORD.CPY                          *
+000040*    AUTHOR:       J. MATELAT                                   *
+000050*    INSTALLATION: EDD BATCH SYSTEMS                            *
+000060*    DATE-WRITTEN: 06/08/2026                                   *
+000070*                                                                *
+000080*    PURPOSE.  CANONICAL CUSTOMER / ACCOUNT MASTER RECORD        *
+000090*    LAYOUT.  COPY THIS MEMBER INTO ANY PROGRAM THAT READS,      *
+000100*    WRITES, OR CARRIES THE CUSTOMER/ACCOUNT FIELDS SO THAT      *
+000110*    EVERY PROGRAM AGREES ON FIELD LENGTHS AND POSITIONS FOR     *
+000120*    THE SAME PHYSICAL FILE.                                    *
+000130*                                                                *
+000140*    MODIFICATION HISTORY.                                      *
+000150*    DATE       INIT DESCRIPTION                                *
+000160*    06/08/2026 JM   ORIGINAL COPYBOOK.                         *
+000170*                                                                *
+000180******************************************************************
+000190     05  CR-ACCOUNT-NUMBER           PIC 9(10).
+000200     05  CR-CUSTOMER-NAME            PIC X(30).
+000210     05  CR-BALANCE                  PIC S9(9)V99.
+000220     05  CR-STATUS-CODE              PIC X(01).
+000230         88  CR-STATUS-ACTIVE            VALUE 'A'.
+000240         88  CR-STATUS-INACTIVE          VALUE 'I'.
+000250         88  CR-STATUS-CLOSED            VALUE 'C'.
+000260     05  CR-LAST-ACTIVITY-DATE       PIC 9(08).
